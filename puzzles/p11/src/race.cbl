@@ -1,78 +1,1012 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. HW.
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT INPUT-FILE ASSIGN TO 'INPUT'
-            ORGANIZATION IS SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL
-            FILE STATUS IS FILE-STATUS.
-        DATA DIVISION.
-        FILE SECTION.
-        FD INPUT-FILE
-            RECORDING MODE IS F.
-         01  INREC.
-               05   IN-DATA PIC X(80).
-        WORKING-STORAGE SECTION.
-         01    IN-EOF        PIC A(1) VALUE "N".
-         01    FILE-STATUS  PIC X(2).
-         01    TME         PIC X(10).
-         01    DISTANCE     PIC X(10).
-         01    TIME-TABLE.
-           05    T          PIC 9(4) OCCURS 5 TIMES.
-         01    DISTANCE-TABLE.
-           05    D          PIC 9(4) OCCURS 5 TIMEs.
-         01    I            PIC 9(8).
-         01    TI           PIC 9(8).
-         01    TRAVEL-TIME  PIC 9(8).
-         01    CUR-DISTANCE PIC 9(8).
-         01    MAX-DISTANCE PIC 9(8).
-         01    MAX-TIME     PIC 9(8).
-         01    SPEED        PIC 9(8).
-         01    WINS         PIC 9(8).
-         01    TOT-WINS     PIC 9(8).
-
-        PROCEDURE DIVISION.
-
-          MAIN.
-            OPEN INPUT INPUT-FILE.
-            PERFORM READ-TIME.
-            PERFORM READ-DISTANCE.
-            COMPUTE TOT-WINS = 1.
-            PERFORM DISPLAY-WINNERS VARYING I FROM 1 BY 1 UNTIL I = 5.
-            DISPLAY TOT-WINS.
-            CLOSE INPUT-FILE.
-            STOP RUN.
-            EXIT.
-
-          READ-TIME.
-            READ INPUT-FILE
-              NOT AT END
-                UNSTRING INREC DELIMITED BY ALL SPACE
-                  INTO TME T(1) T(2) T(3) T(4) T(5)
-                END-UNSTRING.
-
-          READ-DISTANCE.
-            READ INPUT-FILE
-              NOT AT END
-                UNSTRING INREC DELIMITED BY ALL SPACE
-                  INTO DISTANCE D(1) D(2) D(3) D(4) D(5)
-                END-UNSTRING.
-
-          DISPLAY-WINNERS.
-            COMPUTE WINS = 0.
-            COMPUTE MAX-TIME = T(I).
-            COMPUTE CUR-DISTANCE = D(I).
-      *     DISPLAY 'TIME: ' MAX-TIME.
-      *     DISPLAY 'DISTANCE: ' CUR-DISTANCE.
-            PERFORM CALC-WINS VARYING TI FROM 1 BY 1 UNTIL TI = MAX-TIME.
-            DISPLAY WINS.
-            COMPUTE TOT-WINS = TOT-WINS * WINS.
-
-          CALC-WINS.
-            COMPUTE MAX-DISTANCE = TI * (MAX-TIME - TI).
-            IF MAX-DISTANCE > CUR-DISTANCE THEN
-              ADD 1 TO WINS
-            END-IF.
-      *       DISPLAY 'I: ' I ' MAX-TIME: ' MAX-TIME.
-      *       DISPLAY ' TI: ' TI ' CUR-DISTANCE: ' CUR-DISTANCE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HW.
+000300 AUTHOR. M FULTON.
+000400 INSTALLATION. RACE RESULTS OFFICE.
+000500 DATE-WRITTEN. 2023-12-06.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    2023-12-06  MF   ORIGINAL VERSION - FIVE HEAT SHEET.
+001100*    2026-08-09  MF   READ RACE COUNT FROM AN INPUT-FILE HEADER
+001200*                     RECORD AND SIZE TIME-TABLE/DISTANCE-TABLE
+001300*                     TO MATCH INSTEAD OF A HARDCODED OCCURS 5.
+001310*    2026-08-09  MF   ADDED REPORT-FILE - A FORMATTED RACE
+001320*                     RESULTS REPORT REPLACES THE DISPLAY OF
+001330*                     WINS/TOT-WINS TO SYSOUT.
+001340*    2026-08-09  MF   ADDED A "BIG" RUN MODE (SET VIA THE PARM
+001350*                     STRING) THAT TREATS THE HEAT SHEET AS ONE
+001360*                     COMBINED RACE AND SOLVES THE WINNING RANGE
+001370*                     WITH THE QUADRATIC FORMULA INSTEAD OF
+001380*                     BRUTE-FORCING EVERY MILLISECOND.
+001390*    2026-08-09  MF   HEADER/TIME/DISTANCE RECORDS ARE NOW
+001392*                     VALIDATED (FILE STATUS, LABELS, TOKEN
+001394*                     COUNTS) INSTEAD OF BEING TRUSTED BLINDLY -
+001396*                     A BAD HEAT SHEET IS REJECTED TO THE NEW
+001398*                     EXCEPTION-FILE RATHER THAN SCORED.
+001399*    2026-08-09  MF   EVERY RUN NOW APPENDS ITS RESULTS TO A
+001399*                     PERSISTENT HISTORY-FILE (RUN DATE, INPUT
+001399*                     DATASET, MODE, EACH RACE'S T/D/WINS, AND
+001399*                     THE FINAL TOT-WINS) FOR AUDIT PURPOSES.
+001399*    2026-08-09  MF   INPUT-FILE IS NOW ASSIGNED DYNAMICALLY FROM
+001399*                     THE PARM STRING INSTEAD OF THE LITERAL
+001399*                     'INPUT' - ONE RUN CAN NOW SCORE A LIST OF
+001399*                     DATASETS AND PRODUCE ONE CONSOLIDATED
+001399*                     MULTI-FILE SUMMARY.
+001399*    2026-08-09  MF   ADDED A CHECKPOINT-FILE SO A RERUN OF THE
+001399*                     SAME DATASET PICKS UP AT THE NEXT UNSCORED
+001399*                     RACE INSTEAD OF RECOMPUTING EVERY RACE THE
+001399*                     RUN ALREADY CHECKPOINTED.
+001399*    2026-08-09  MF   ADDED A MARGIN-FILE FLAGGING RACES WHERE THE
+001399*                     WINNING DISTANCE ONLY JUST CLEARS THE HELD
+001399*                     RECORD, FOR A MANUAL REVIEW PASS BEFORE
+001399*                     RESULTS ARE PUBLISHED. THE THRESHOLD IS
+001399*                     TUNABLE VIA A MARGIN= PARM TOKEN.
+001399*    2026-08-09  MF   TIME AND DISTANCE ARE NOW PIC 9(6)V99
+001399*                     DECIMAL FIELDS INSTEAD OF WHOLE PIC 9, SO
+001399*                     TIMING EQUIPMENT REPORTING HUNDREDTHS OF A
+001399*                     SECOND SCORES CORRECTLY INSTEAD OF BEING
+001399*                     TRUNCATED ON THE WAY INTO T(I)/D(I). BIG
+001399*                     RACE MODE STILL CONCATENATES RAW DIGITS AND
+001399*                     REMAINS WHOLE-NUMBER-ONLY - SEE THE NOTE AT
+001399*                     4100-BUILD-BIG-TIME.
+001400******************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-DSNAME
+001900         ORGANIZATION IS SEQUENTIAL
+002000         ACCESS MODE IS SEQUENTIAL
+002100         FILE STATUS IS FILE-STATUS.
+002110     SELECT REPORT-FILE ASSIGN TO 'REPORT'
+002120         ORGANIZATION IS LINE SEQUENTIAL
+002130         ACCESS MODE IS SEQUENTIAL
+002140         FILE STATUS IS REPORT-STATUS.
+002150     SELECT EXCEPTION-FILE ASSIGN TO 'EXCPTN'
+002160         ORGANIZATION IS LINE SEQUENTIAL
+002170         ACCESS MODE IS SEQUENTIAL
+002180         FILE STATUS IS EXCEPTION-STATUS.
+002190     SELECT HISTORY-FILE ASSIGN TO 'HISTORY'
+002191         ORGANIZATION IS LINE SEQUENTIAL
+002192         ACCESS MODE IS SEQUENTIAL
+002193         FILE STATUS IS HISTORY-STATUS.
+002194     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPT'
+002195         ORGANIZATION IS LINE SEQUENTIAL
+002196         ACCESS MODE IS SEQUENTIAL
+002197         FILE STATUS IS CHECKPOINT-STATUS.
+002197     SELECT CKPT-SCRATCH-FILE ASSIGN TO 'CHKPTMP'
+002197         ORGANIZATION IS LINE SEQUENTIAL
+002197         ACCESS MODE IS SEQUENTIAL
+002197         FILE STATUS IS CKPT-SCRATCH-STATUS.
+002198     SELECT MARGIN-FILE ASSIGN TO 'MARGIN'
+002199         ORGANIZATION IS LINE SEQUENTIAL
+002199         ACCESS MODE IS SEQUENTIAL
+002199         FILE STATUS IS MARGIN-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  INPUT-FILE
+002500     RECORDING MODE IS F.
+002600 01  INREC.
+002700     05  IN-DATA           PIC X(80).
+002710 FD  REPORT-FILE.
+002720 01  RPT-REC               PIC X(80).
+002730 FD  EXCEPTION-FILE.
+002740 01  EXCPTN-REC            PIC X(80).
+002750 FD  HISTORY-FILE.
+002760 01  HIST-REC              PIC X(80).
+002770 FD  CHECKPOINT-FILE.
+002780 01  CKPT-REC              PIC X(80).
+002781 FD  CKPT-SCRATCH-FILE.
+002782 01  CKPT-SCRATCH-REC      PIC X(80).
+002790 FD  MARGIN-FILE.
+002795 01  MARGIN-REC            PIC X(80).
+002800 WORKING-STORAGE SECTION.
+002900 COPY RACECONS.
+003000******************************************************************
+003100*    SWITCHES
+003200******************************************************************
+003300 01  IN-EOF                PIC X(01) VALUE 'N'.
+003400     88  AT-END-OF-INPUT   VALUE 'Y'.
+003410 01  CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+003420     88  CKPT-AT-END       VALUE 'Y'.
+003500 01  FILE-STATUS           PIC X(02).
+003510 01  REPORT-STATUS         PIC X(02).
+003515 01  EXCEPTION-STATUS      PIC X(02).
+003516 01  HISTORY-STATUS        PIC X(02).
+003517 01  CHECKPOINT-STATUS     PIC X(02).
+003517 01  CKPT-SCRATCH-STATUS   PIC X(02).
+003518 01  MARGIN-STATUS         PIC X(02).
+003520 01  RUN-MODE              PIC X(04) VALUE 'NORM'.
+003530     88  BIG-RACE-MODE     VALUE 'BIG '.
+003540 01  WS-PARM-STRING        PIC X(80).
+003550 01  WS-VALID-SW           PIC X(01) VALUE 'Y'.
+003560     88  INPUT-OK          VALUE 'Y'.
+003570     88  INPUT-BAD         VALUE 'N'.
+003580 01  WS-REJECT-REASON      PIC X(60) VALUE SPACES.
+003590 01  WS-DSNAME             PIC X(20) VALUE 'INPUT'.
+003592 01  WS-DSN-COUNT          PIC 9(04) COMP VALUE 0.
+003594 01  DSN-TABLE.
+003596     05  WS-DSN-ENTRY      PIC X(20)
+003597             OCCURS 1 TO 50 TIMES
+003598             DEPENDING ON WS-DSN-COUNT.
+003610 01  WS-RUN-DATE-X.
+003620     05  WS-RUN-YYYY       PIC 9(04).
+003630     05  WS-RUN-MM         PIC 9(02).
+003640     05  WS-RUN-DD         PIC 9(02).
+003650 01  WS-RUN-DATE-DISP.
+003660     05  WS-RUN-DATE-DY    PIC 9(04).
+003670     05  FILLER            PIC X(01) VALUE '-'.
+003680     05  WS-RUN-DATE-DM    PIC 9(02).
+003690     05  FILLER            PIC X(01) VALUE '-'.
+003700     05  WS-RUN-DATE-DD    PIC 9(02).
+003600******************************************************************
+003700*    HEADER AND HEAT-LINE WORKING FIELDS
+003800******************************************************************
+003900 01  HDR-LABEL             PIC X(10).
+004000 01  RACE-COUNT            PIC 9(04) COMP.
+004100 01  TME                   PIC X(10).
+004200 01  DISTANCE              PIC X(10).
+004300 01  UNSTRING-PTR          PIC 9(04) COMP.
+004310 01  WS-PARM-TOKEN         PIC X(20).
+004320 01  WS-CKPT-LAST-RACE     PIC 9(04) COMP VALUE 0.
+004330 01  CKPT-IN-LABEL         PIC X(06).
+004340 01  CKPT-IN-DSNAME        PIC X(20).
+004350 01  CKPT-IN-RACE          PIC 9(04) COMP.
+004360 01  CKPT-IN-WINS          PIC 9(08).
+004370 01  WS-MARGIN-THRESHOLD   PIC 9(08)V9999 VALUE 10.0000.
+004371 01  WS-CKPT-FILENAME      PIC X(08) VALUE 'CHKPT'.
+004372 01  WS-CKPT-SCRATCH-NAME  PIC X(08) VALUE 'CHKPTMP'.
+004373 01  WS-CKPT-CALL-RC       PIC S9(09) COMP-5.
+004380 01  WS-MIN-MARGIN         PIC S9(18)V9999.
+004390 01  WS-CUR-MARGIN         PIC S9(18)V9999.
+004400******************************************************************
+004500*    HEAT TABLES - SIZED AT RUN TIME BY RACE-COUNT
+004600******************************************************************
+004700 01  TIME-TABLE.
+004800     05  T                 PIC 9(06)V99
+004900             OCCURS 1 TO 200 TIMES
+005000             DEPENDING ON RACE-COUNT.
+005100 01  DISTANCE-TABLE.
+005200     05  D                 PIC 9(06)V99
+005300             OCCURS 1 TO 200 TIMES
+005400             DEPENDING ON RACE-COUNT.
+005410******************************************************************
+005420*    RAW HEAT TOKENS - KEPT AS TEXT SO THE DIGITS CAN BE
+005430*    CONCATENATED FOR THE "BIG RACE" COMBINED-DIGITS MODE.
+005440******************************************************************
+005450 01  RAW-TIME-TABLE.
+005460     05  RAW-T             PIC X(10)
+005470             OCCURS 1 TO 200 TIMES
+005480             DEPENDING ON RACE-COUNT.
+005490 01  RAW-DISTANCE-TABLE.
+005500     05  RAW-D             PIC X(10)
+005510             OCCURS 1 TO 200 TIMES
+005520             DEPENDING ON RACE-COUNT.
+005530******************************************************************
+005540*    CHECKPOINT TABLE - ONE WINS COUNT PER RACE ALREADY LOGGED TO
+005550*    CHECKPOINT-FILE ON A PRIOR ATTEMPT AT THIS SAME DATASET.
+005560******************************************************************
+005570 01  CKPT-WINS-TABLE.
+005580     05  WS-CKPT-WINS      PIC 9(08)
+005590             OCCURS 1 TO 200 TIMES
+005600             DEPENDING ON RACE-COUNT.
+005500******************************************************************
+005600*    WORK FIELDS FOR THE SCORING ARITHMETIC
+005700******************************************************************
+005800 01  I                     PIC 9(04) COMP.
+005810 01  FN                    PIC 9(04) COMP.
+005900 01  TI                    PIC 9(06)V99 COMP.
+006000 01  TRAVEL-TIME           PIC 9(08).
+006100 01  CUR-DISTANCE          PIC 9(12)V99.
+006200 01  MAX-DISTANCE          PIC 9(12)V9999.
+006300 01  MAX-TIME              PIC 9(12)V99.
+006400 01  SPEED                 PIC 9(08).
+006500 01  WINS                  PIC 9(08).
+006600 01  TOT-WINS              PIC 9(18).
+006605 01  WS-GRAND-TOT-WINS     PIC 9(18) VALUE 0.
+006610******************************************************************
+006620*    BIG-RACE MODE WORK FIELDS - CLOSED-FORM QUADRATIC SOLVE
+006630******************************************************************
+006640 01  BIG-RACE-FIELDS.
+006650     05  BIG-TIME-STR      PIC X(2000).
+006660     05  BIG-DISTANCE-STR  PIC X(2000).
+006670     05  BIG-STRING-PTR    PIC 9(04) COMP.
+006680     05  BIG-TIME          PIC 9(18).
+006690     05  BIG-DISTANCE      PIC 9(18).
+006700     05  BIG-DISCRIM       PIC 9(36).
+006710     05  BIG-SQRT-DISCRIM  PIC 9(18)V9(04).
+006720     05  BIG-LOW-ROOT      PIC S9(18)V9(04).
+006730     05  BIG-HIGH-ROOT     PIC S9(18)V9(04).
+006740     05  BIG-FIRST-WIN     PIC S9(18).
+006750     05  BIG-LAST-WIN      PIC S9(18).
+006760     05  BIG-WINS          PIC 9(18).
+006765     05  BIG-END-MARGIN    PIC S9(18).
+006767     05  BIG-DOT-COUNT     PIC 9(02) COMP.
+006700******************************************************************
+006710*    RACE RESULTS REPORT LINES
+006720******************************************************************
+006730 01  RPT-HEADING-1.
+006740     05  FILLER            PIC X(30) VALUE 'RACE RESULTS REPORT'.
+006750     05  FILLER            PIC X(50) VALUE SPACES.
+006760 01  RPT-HEADING-2.
+006770     05  FILLER            PIC X(08) VALUE 'RACE'.
+006780     05  FILLER            PIC X(20) VALUE 'TIME'.
+006790     05  FILLER            PIC X(20) VALUE 'DISTANCE'.
+006800     05  FILLER            PIC X(20) VALUE 'WINS'.
+006810     05  FILLER            PIC X(12) VALUE SPACES.
+006815 01  RPT-FILE-HEADING.
+006816     05  FILLER            PIC X(09) VALUE 'DATASET: '.
+006817     05  RPT-FH-DSNAME     PIC X(20).
+006818     05  FILLER            PIC X(51) VALUE SPACES.
+006820 01  RPT-DETAIL-LINE.
+006830     05  RPT-D-RACE-NO     PIC ZZZ9.
+006840     05  FILLER            PIC X(02) VALUE SPACES.
+006850     05  RPT-D-TIME        PIC Z(17)9.99.
+006860     05  FILLER            PIC X(02) VALUE SPACES.
+006870     05  RPT-D-DISTANCE    PIC Z(17)9.99.
+006880     05  FILLER            PIC X(02) VALUE SPACES.
+006890     05  RPT-D-WINS        PIC Z(17)9.
+006900     05  FILLER            PIC X(10) VALUE SPACES.
+006910 01  RPT-FOOTER-LINE.
+006920     05  RPT-F-LABEL       PIC X(24)
+006930             VALUE 'TOTAL WINS (PRODUCT):  '.
+006940     05  RPT-F-TOT-WINS    PIC Z(17)9.
+006950     05  FILLER            PIC X(38) VALUE SPACES.
+006952 01  RPT-GRAND-FOOTER-LINE.
+006954     05  RPT-GF-LABEL      PIC X(34)
+006956             VALUE 'CONSOLIDATED WINS (ALL FILES):  '.
+006958     05  RPT-GF-TOT-WINS   PIC Z(17)9.
+006959     05  FILLER            PIC X(28) VALUE SPACES.
+006960******************************************************************
+006962*    EXCEPTION-FILE LINES - REJECTED HEAT SHEETS
+006964******************************************************************
+006966 01  EXCPTN-HEADING        PIC X(80)
+006968             VALUE 'INPUT VALIDATION EXCEPTIONS'.
+006970 01  EXCPTN-DETAIL-LINE.
+006971     05  FILLER            PIC X(09) VALUE 'DATASET: '.
+006972     05  EXCPTN-D-DSNAME   PIC X(20).
+006973     05  FILLER            PIC X(02) VALUE SPACES.
+006974     05  EXCPTN-D-REASON   PIC X(49).
+006978******************************************************************
+006979*    HISTORY-FILE LINES - PERMANENT AUDIT TRAIL OF EVERY RUN
+006980******************************************************************
+006981 COPY RACEHIST.
+007003******************************************************************
+007003*    CHECKPOINT-FILE LINE - ONE PER RACE SCORED, SO A RERUN OF
+007003*    THE SAME DATASET CAN SKIP RACES ALREADY LOGGED HERE.
+007003******************************************************************
+007003 01  CKPT-DETAIL-LINE.
+007003     05  FILLER            PIC X(06) VALUE 'CKPT: '.
+007003     05  CKPT-D-DSNAME     PIC X(20).
+007003     05  FILLER            PIC X(01) VALUE SPACE.
+007003     05  CKPT-D-RACE       PIC 9(04).
+007003     05  FILLER            PIC X(01) VALUE SPACE.
+007003     05  CKPT-D-WINS       PIC 9(08).
+007003     05  FILLER            PIC X(40) VALUE SPACES.
+007003******************************************************************
+007003*    MARGIN-FILE LINES - RACES WHERE THE WIN WAS TOO CLOSE TO
+007003*    PUBLISH WITHOUT A MANUAL REVIEW PASS.
+007003******************************************************************
+007003 01  MARGIN-HEADING        PIC X(80)
+007003             VALUE 'THIN-MARGIN RACES - MANUAL REVIEW REQUIRED'.
+007003 01  MARGIN-DETAIL-LINE.
+007003     05  FILLER            PIC X(09) VALUE 'DATASET: '.
+007003     05  MARGIN-D-DSNAME   PIC X(20).
+007003     05  FILLER            PIC X(02) VALUE SPACES.
+007003     05  FILLER            PIC X(05) VALUE 'RACE='.
+007003     05  MARGIN-D-RACE-NO  PIC Z(03)9.
+007003     05  FILLER            PIC X(02) VALUE SPACES.
+007003     05  FILLER            PIC X(07) VALUE 'MARGIN='.
+007003     05  MARGIN-D-MARGIN   PIC Z(07)9.9999.
+007003     05  FILLER            PIC X(02) VALUE SPACES.
+007003     05  FILLER            PIC X(05) VALUE 'WINS='.
+007003     05  MARGIN-D-WINS     PIC Z(07)9.
+007003     05  FILLER            PIC X(03) VALUE SPACES.
+007003
+007004 PROCEDURE DIVISION.
+007010******************************************************************
+007020*    0000-MAINLINE
+007030******************************************************************
+007040 0000-MAINLINE.
+007050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007060     PERFORM 1500-PROCESS-ONE-FILE THRU 1500-EXIT
+007070         VARYING FN FROM 1 BY 1 UNTIL FN > WS-DSN-COUNT.
+007080     PERFORM 5950-WRITE-GRAND-FOOTER THRU 5950-EXIT.
+007090     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007100     STOP RUN.
+007110 0000-EXIT.
+007120     EXIT.
+007130******************************************************************
+007140*    1000-INITIALIZE - OPENS THE OUTPUT FILES SHARED ACROSS EVERY
+007150*    DATASET IN THIS RUN'S PARM LIST AND WRITES THE REPORT'S
+007160*    TITLE/COLUMN HEADINGS ONCE.
+007170******************************************************************
+007180 1000-INITIALIZE.
+007190     MOVE 0 TO WS-GRAND-TOT-WINS.
+007200     PERFORM 1050-READ-PARM THRU 1050-EXIT.
+007210     OPEN OUTPUT REPORT-FILE.
+007220     OPEN OUTPUT EXCEPTION-FILE.
+007225     OPEN OUTPUT MARGIN-FILE.
+007230     PERFORM 5000-WRITE-HEADINGS THRU 5000-EXIT.
+007232     MOVE EXCPTN-HEADING TO EXCPTN-REC.
+007233     WRITE EXCPTN-REC.
+007235     MOVE MARGIN-HEADING TO MARGIN-REC.
+007236     WRITE MARGIN-REC.
+007240     PERFORM 1060-OPEN-HISTORY THRU 1060-EXIT.
+007250 1000-EXIT.
+007260     EXIT.
+007270******************************************************************
+007280*    1050-READ-PARM - PICKS UP THE OPTIONAL RUN-MODE PARM AND ANY
+007290*    DATASET NAMES TO SCORE THIS RUN. A BLANK PARM DEFAULTS TO
+007300*    THE SINGLE DATASET 'INPUT', MATCHING THE OLD FIXED ASSIGN.
+007310******************************************************************
+007320 1050-READ-PARM.
+007330     MOVE SPACES TO WS-PARM-STRING.
+007340     ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+007350     MOVE 0 TO WS-DSN-COUNT.
+007360     MOVE 1 TO UNSTRING-PTR.
+007370     IF WS-PARM-STRING NOT = SPACES
+007380         PERFORM 1055-NEXT-PARM-TOKEN THRU 1055-EXIT
+007390             UNTIL UNSTRING-PTR > 80 OR WS-PARM-TOKEN = SPACES
+007400     END-IF.
+007410     IF WS-DSN-COUNT = 0
+007420         MOVE 1 TO WS-DSN-COUNT
+007430         MOVE 'INPUT' TO WS-DSN-ENTRY(1)
+007440     END-IF.
+007450 1050-EXIT.
+007460     EXIT.
+007470 1055-NEXT-PARM-TOKEN.
+007480     MOVE SPACES TO WS-PARM-TOKEN.
+007490     UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+007500         INTO WS-PARM-TOKEN
+007510         WITH POINTER UNSTRING-PTR
+007520     END-UNSTRING.
+007522     IF WS-PARM-TOKEN(1:7) = 'MARGIN='
+007524         COMPUTE WS-MARGIN-THRESHOLD =
+007526             FUNCTION NUMVAL(WS-PARM-TOKEN(8:13))
+007528     ELSE
+007530         IF WS-PARM-TOKEN = 'BIG'
+007540             MOVE 'BIG ' TO RUN-MODE
+007550         ELSE
+007560             IF WS-PARM-TOKEN NOT = SPACES
+007570                 ADD 1 TO WS-DSN-COUNT
+007580                 MOVE WS-PARM-TOKEN TO WS-DSN-ENTRY(WS-DSN-COUNT)
+007590             END-IF
+007600         END-IF
+007601     END-IF.
+007610 1055-EXIT.
+007620     EXIT.
+007630******************************************************************
+007640*    1060-OPEN-HISTORY - HISTORY-FILE IS APPENDED TO ACROSS
+007650*    RUNS, SO OPEN EXTEND, FALLING BACK TO OUTPUT ON A DATASET'S
+007660*    VERY FIRST RUN WHEN THE FILE DOES NOT YET EXIST.
+007670******************************************************************
+007680 1060-OPEN-HISTORY.
+007690     OPEN EXTEND HISTORY-FILE.
+007700     IF HISTORY-STATUS = '05' OR HISTORY-STATUS = '35'
+007710         OPEN OUTPUT HISTORY-FILE
+007720     END-IF.
+007730     ACCEPT WS-RUN-DATE-X FROM DATE YYYYMMDD.
+007740 1060-EXIT.
+007750     EXIT.
+007760******************************************************************
+007770*    1500-PROCESS-ONE-FILE - SCORES ONE DATASET FROM THIS RUN'S
+007780*    PARM LIST AND ROLLS ITS TOT-WINS INTO THE GRAND TOTAL SO
+007790*    SEVERAL HEAT SHEETS CAN BE SCORED IN ONE BATCH WINDOW.
+007800******************************************************************
+007810 1500-PROCESS-ONE-FILE.
+007820     MOVE WS-DSN-ENTRY(FN) TO WS-DSNAME.
+007830     SET INPUT-OK TO TRUE.
+007840     MOVE SPACES TO WS-REJECT-REASON.
+007850     COMPUTE TOT-WINS = 1.
+007860     OPEN INPUT INPUT-FILE.
+007870     PERFORM 5050-WRITE-FILE-HEADING THRU 5050-EXIT.
+007880     PERFORM 6000-WRITE-HIST-HEADER THRU 6000-EXIT.
+007890     PERFORM 2000-READ-HEADER THRU 2000-EXIT.
+007900     IF INPUT-OK
+007910         PERFORM 2100-READ-TIME THRU 2100-EXIT
+007920     END-IF.
+007930     IF INPUT-OK
+007940         PERFORM 2200-READ-DISTANCE THRU 2200-EXIT
+007950     END-IF.
+007960     IF INPUT-OK
+007970         IF BIG-RACE-MODE
+007980             PERFORM 4000-SCORE-BIG-RACE THRU 4000-EXIT
+007990         ELSE
+007995             PERFORM 1600-LOAD-CHECKPOINT THRU 1600-EXIT
+007996             PERFORM 1650-OPEN-CHECKPOINT THRU 1650-EXIT
+008000             PERFORM 3000-DISPLAY-WINNERS THRU 3000-EXIT
+008010                 VARYING I FROM 1 BY 1 UNTIL I > RACE-COUNT
+008015             CLOSE CHECKPOINT-FILE
+008016             PERFORM 1750-PURGE-CHECKPOINT THRU 1750-EXIT
+008020         END-IF
+008025     END-IF.
+008030     IF INPUT-OK
+008040         PERFORM 5900-WRITE-FOOTER THRU 5900-EXIT
+008045         PERFORM 6900-WRITE-HIST-TOTAL THRU 6900-EXIT
+008050         ADD TOT-WINS TO WS-GRAND-TOT-WINS
+008060     ELSE
+008070         PERFORM 8000-REJECT-INPUT THRU 8000-EXIT
+008080     END-IF.
+008090     CLOSE INPUT-FILE.
+008100 1500-EXIT.
+008110     EXIT.
+008112******************************************************************
+008114*    1600-LOAD-CHECKPOINT - SCANS CHECKPOINT-FILE FOR ANY RACES
+008116*    ALREADY LOGGED AGAINST THIS DATASET ON A PRIOR ATTEMPT, SO A
+008118*    RESTARTED RUN DOES NOT RECOMPUTE THEM.
+008120******************************************************************
+008121 1600-LOAD-CHECKPOINT.
+008122     MOVE 0 TO WS-CKPT-LAST-RACE.
+008123     MOVE 'N' TO CKPT-EOF-SW.
+008124     OPEN INPUT CHECKPOINT-FILE.
+008125     IF CHECKPOINT-STATUS = '00'
+008126         PERFORM 1610-READ-CKPT-LINE THRU 1610-EXIT
+008127             UNTIL CKPT-AT-END
+008128         CLOSE CHECKPOINT-FILE
+008129     END-IF.
+008130 1600-EXIT.
+008131     EXIT.
+008132 1610-READ-CKPT-LINE.
+008133     READ CHECKPOINT-FILE
+008134         AT END
+008135             SET CKPT-AT-END TO TRUE
+008136         NOT AT END
+008137             PERFORM 1620-PARSE-CKPT-REC THRU 1620-EXIT
+008138             IF CKPT-IN-DSNAME = WS-DSNAME
+008139                 MOVE CKPT-IN-WINS TO WS-CKPT-WINS(CKPT-IN-RACE)
+008140                 IF CKPT-IN-RACE > WS-CKPT-LAST-RACE
+008141                     MOVE CKPT-IN-RACE TO WS-CKPT-LAST-RACE
+008142                 END-IF
+008143             END-IF
+008144     END-READ.
+008145 1610-EXIT.
+008146     EXIT.
+008147 1620-PARSE-CKPT-REC.
+008148     UNSTRING CKPT-REC DELIMITED BY ALL SPACE
+008149         INTO CKPT-IN-LABEL CKPT-IN-DSNAME CKPT-IN-RACE
+008150             CKPT-IN-WINS
+008151     END-UNSTRING.
+008152 1620-EXIT.
+008153     EXIT.
+008150******************************************************************
+008152*    1650-OPEN-CHECKPOINT - CHECKPOINT-FILE IS APPENDED TO ACROSS
+008154*    RUNS, SO OPEN EXTEND, FALLING BACK TO OUTPUT THE FIRST TIME
+008156*    ANY DATASET IS SCORED AND THE FILE DOES NOT YET EXIST.
+008158******************************************************************
+008160 1650-OPEN-CHECKPOINT.
+008162     OPEN EXTEND CHECKPOINT-FILE.
+008164     IF CHECKPOINT-STATUS = '05' OR CHECKPOINT-STATUS = '35'
+008166         OPEN OUTPUT CHECKPOINT-FILE
+008168     END-IF.
+008170 1650-EXIT.
+008172     EXIT.
+008174******************************************************************
+008176*    1750-PURGE-CHECKPOINT - ONCE A DATASET HAS BEEN SCORED IN
+008178*    FULL, ITS ENTRIES ARE PURGED FROM CHECKPOINT-FILE SO THE
+008180*    LEDGER ONLY SURVIVES TO SERVE AN ABEND-RESTART OF THIS SAME
+008182*    ATTEMPT, NOT A FUTURE RUN AGAINST A NEW HEAT SHEET WRITTEN
+008184*    UNDER THE SAME DATASET NAME.
+008186******************************************************************
+008188 1750-PURGE-CHECKPOINT.
+008190     MOVE 'N' TO CKPT-EOF-SW.
+008192     OPEN INPUT CHECKPOINT-FILE.
+008194     IF CHECKPOINT-STATUS = '00'
+008196         OPEN OUTPUT CKPT-SCRATCH-FILE
+008198         PERFORM 1760-COPY-CKPT-LINE THRU 1760-EXIT
+008200             UNTIL CKPT-AT-END
+008202         CLOSE CHECKPOINT-FILE
+008204         CLOSE CKPT-SCRATCH-FILE
+008206         CALL 'CBL_DELETE_FILE' USING WS-CKPT-FILENAME
+008208             RETURNING WS-CKPT-CALL-RC
+008210         CALL 'CBL_RENAME_FILE' USING WS-CKPT-SCRATCH-NAME
+008212             WS-CKPT-FILENAME
+008214             RETURNING WS-CKPT-CALL-RC
+008216     END-IF.
+008218 1750-EXIT.
+008220     EXIT.
+008222 1760-COPY-CKPT-LINE.
+008224     READ CHECKPOINT-FILE
+008226         AT END
+008228             SET CKPT-AT-END TO TRUE
+008230         NOT AT END
+008232             PERFORM 1620-PARSE-CKPT-REC THRU 1620-EXIT
+008240             IF CKPT-IN-DSNAME NOT = WS-DSNAME
+008242                 MOVE CKPT-REC TO CKPT-SCRATCH-REC
+008244                 WRITE CKPT-SCRATCH-REC
+008246             END-IF
+008248     END-READ.
+008250 1760-EXIT.
+008252     EXIT.
+008120******************************************************************
+008130*    2000-READ-HEADER - PICKS UP THE RACE COUNT FOR THIS RUN
+008140******************************************************************
+008150 2000-READ-HEADER.
+008160     READ INPUT-FILE
+008170         NOT AT END
+008180             UNSTRING INREC DELIMITED BY ALL SPACE
+008190                 INTO HDR-LABEL RACE-COUNT
+008200             END-UNSTRING
+008210     END-READ.
+008220     IF FILE-STATUS NOT = '00'
+008230         SET INPUT-BAD TO TRUE
+008240         MOVE 'UNABLE TO READ THE HEADER RECORD'
+008250             TO WS-REJECT-REASON
+008260     END-IF.
+008270     IF INPUT-OK AND HDR-LABEL NOT = 'Races:'
+008280         SET INPUT-BAD TO TRUE
+008290         MOVE 'HEADER RECORD IS MISSING THE Races: LABEL'
+008300             TO WS-REJECT-REASON
+008310     END-IF.
+008312     IF INPUT-OK
+008314             AND (RACE-COUNT < 1 OR RACE-COUNT > MAX-RACES)
+008316         SET INPUT-BAD TO TRUE
+008317         MOVE 'RACE COUNT IS ZERO OR EXCEEDS MAX-RACES'
+008318             TO WS-REJECT-REASON
+008319     END-IF.
+008320 2000-EXIT.
+008330     EXIT.
+008340******************************************************************
+008350*    2100-READ-TIME - LOADS TME AND THE TIME-TABLE
+008360******************************************************************
+008370 2100-READ-TIME.
+008380     MOVE 1 TO UNSTRING-PTR.
+008390     READ INPUT-FILE
+008400         NOT AT END
+008410             UNSTRING INREC DELIMITED BY ALL SPACE
+008420                 INTO TME
+008430                 WITH POINTER UNSTRING-PTR
+008440             END-UNSTRING
+008450             PERFORM 2110-NEXT-TIME-TOKEN THRU 2110-EXIT
+008460                 VARYING I FROM 1 BY 1
+008470                 UNTIL I > RACE-COUNT OR INPUT-BAD
+008480     END-READ.
+008490     IF FILE-STATUS NOT = '00'
+008500         SET INPUT-BAD TO TRUE
+008510         MOVE 'UNABLE TO READ THE TIME RECORD'
+008520             TO WS-REJECT-REASON
+008530     END-IF.
+008540     IF INPUT-OK AND TME NOT = 'Time:'
+008550         SET INPUT-BAD TO TRUE
+008560         MOVE 'TIME RECORD IS MISSING THE Time: LABEL'
+008570             TO WS-REJECT-REASON
+008580     END-IF.
+008590 2100-EXIT.
+008600     EXIT.
+008610 2110-NEXT-TIME-TOKEN.
+008620     MOVE SPACES TO RAW-T(I).
+008630     UNSTRING INREC DELIMITED BY ALL SPACE
+008640         INTO RAW-T(I)
+008650         WITH POINTER UNSTRING-PTR
+008660     END-UNSTRING.
+008670     IF RAW-T(I) = SPACES
+008680         SET INPUT-BAD TO TRUE
+008690         MOVE 'TIME RECORD HAS FEWER TOKENS THAN RACE COUNT'
+008700             TO WS-REJECT-REASON
+008705     ELSE IF FUNCTION TEST-NUMVAL(RAW-T(I)) NOT = 0
+008706         SET INPUT-BAD TO TRUE
+008707         MOVE 'TIME RECORD HAS A NON-NUMERIC TOKEN'
+008708             TO WS-REJECT-REASON
+008710     ELSE
+008720         COMPUTE T(I) = FUNCTION NUMVAL(RAW-T(I))
+008730     END-IF.
+008740 2110-EXIT.
+008750     EXIT.
+008760******************************************************************
+008770*    2200-READ-DISTANCE - LOADS DISTANCE AND THE DISTANCE-TABLE
+008780******************************************************************
+008790 2200-READ-DISTANCE.
+008800     MOVE 1 TO UNSTRING-PTR.
+008810     READ INPUT-FILE
+008820         NOT AT END
+008830             UNSTRING INREC DELIMITED BY ALL SPACE
+008840                 INTO DISTANCE
+008850                 WITH POINTER UNSTRING-PTR
+008860             END-UNSTRING
+008870             PERFORM 2210-NEXT-DISTANCE-TOKEN THRU 2210-EXIT
+008880                 VARYING I FROM 1 BY 1
+008890                 UNTIL I > RACE-COUNT OR INPUT-BAD
+008900     END-READ.
+008910     IF FILE-STATUS NOT = '00'
+008920         SET INPUT-BAD TO TRUE
+008930         MOVE 'UNABLE TO READ THE DISTANCE RECORD'
+008940             TO WS-REJECT-REASON
+008950     END-IF.
+008960     IF INPUT-OK AND DISTANCE NOT = 'Distance:'
+008970         SET INPUT-BAD TO TRUE
+008980         MOVE 'DISTANCE RECORD IS MISSING THE Distance: LABEL'
+008990             TO WS-REJECT-REASON
+009000     END-IF.
+009010 2200-EXIT.
+009020     EXIT.
+009030 2210-NEXT-DISTANCE-TOKEN.
+009040     MOVE SPACES TO RAW-D(I).
+009050     UNSTRING INREC DELIMITED BY ALL SPACE
+009060         INTO RAW-D(I)
+009070         WITH POINTER UNSTRING-PTR
+009080     END-UNSTRING.
+009090     IF RAW-D(I) = SPACES
+009100         SET INPUT-BAD TO TRUE
+009110         MOVE 'DISTANCE RECORD HAS FEWER TOKENS THAN COUNT'
+009120             TO WS-REJECT-REASON
+009125     ELSE IF FUNCTION TEST-NUMVAL(RAW-D(I)) NOT = 0
+009126         SET INPUT-BAD TO TRUE
+009127         MOVE 'DISTANCE RECORD HAS A NON-NUMERIC TOKEN'
+009128             TO WS-REJECT-REASON
+009130     ELSE
+009140         COMPUTE D(I) = FUNCTION NUMVAL(RAW-D(I))
+009150     END-IF.
+009160 2210-EXIT.
+009170     EXIT.
+009180******************************************************************
+009190*    3000-DISPLAY-WINNERS - SCORES ONE RACE (NORMAL MODE)
+009200******************************************************************
+009210 3000-DISPLAY-WINNERS.
+009220     COMPUTE WINS = 0.
+009230     COMPUTE MAX-TIME = T(I).
+009240     COMPUTE CUR-DISTANCE = D(I).
+009242     IF I > WS-CKPT-LAST-RACE
+009243         MOVE 999999999999999999 TO WS-MIN-MARGIN
+009244         PERFORM 3100-CALC-WINS THRU 3100-EXIT
+009246             VARYING TI FROM 0.01 BY 0.01 UNTIL TI >= MAX-TIME
+009247         PERFORM 7000-CHECK-MARGIN THRU 7000-EXIT
+009248         PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+009249     ELSE
+009250         MOVE WS-CKPT-WINS(I) TO WINS
+009252     END-IF.
+009270     PERFORM 5100-WRITE-DETAIL-LINE THRU 5100-EXIT.
+009280     PERFORM 6100-WRITE-HIST-DETAIL THRU 6100-EXIT.
+009290     COMPUTE TOT-WINS = TOT-WINS * WINS.
+009300 3000-EXIT.
+009310     EXIT.
+009312******************************************************************
+009314*    1700-WRITE-CHECKPOINT - LOGS A JUST-COMPLETED RACE'S WINS SO
+009316*    A RESTARTED RUN CAN SKIP IT NEXT TIME
+009318******************************************************************
+009319 1700-WRITE-CHECKPOINT.
+009321     MOVE WS-DSNAME TO CKPT-D-DSNAME.
+009323     MOVE I TO CKPT-D-RACE.
+009325     MOVE WINS TO CKPT-D-WINS.
+009327     MOVE CKPT-DETAIL-LINE TO CKPT-REC.
+009329     WRITE CKPT-REC.
+009331 1700-EXIT.
+009333     EXIT.
+009320******************************************************************
+009330*    3100-CALC-WINS - TESTS A SINGLE HOLD TIME
+009340******************************************************************
+009350 3100-CALC-WINS.
+009360     COMPUTE MAX-DISTANCE = TI * (MAX-TIME - TI).
+009370     IF MAX-DISTANCE > CUR-DISTANCE THEN
+009380         ADD 1 TO WINS
+009382         COMPUTE WS-CUR-MARGIN = MAX-DISTANCE - CUR-DISTANCE
+009384         IF WS-CUR-MARGIN < WS-MIN-MARGIN
+009386             MOVE WS-CUR-MARGIN TO WS-MIN-MARGIN
+009388         END-IF
+009390     END-IF.
+009400 3100-EXIT.
+009410     EXIT.
+009412******************************************************************
+009414*    7000-CHECK-MARGIN - FLAGS A RACE WHOSE CLOSEST WINNING
+009416*    MARGIN FELL UNDER WS-MARGIN-THRESHOLD FOR MANUAL REVIEW
+009418******************************************************************
+009420 7000-CHECK-MARGIN.
+009422     IF WINS > 0 AND WS-MIN-MARGIN < WS-MARGIN-THRESHOLD
+009424         MOVE WS-DSNAME TO MARGIN-D-DSNAME
+009426         MOVE I TO MARGIN-D-RACE-NO
+009428         MOVE WS-MIN-MARGIN TO MARGIN-D-MARGIN
+009430         MOVE WINS TO MARGIN-D-WINS
+009432         MOVE MARGIN-DETAIL-LINE TO MARGIN-REC
+009434         WRITE MARGIN-REC
+009436     END-IF.
+009438 7000-EXIT.
+009440     EXIT.
+009420******************************************************************
+009430*    4000-SCORE-BIG-RACE - COMBINED-DIGITS "BIG RACE" MODE
+009440******************************************************************
+009450 4000-SCORE-BIG-RACE.
+009460     PERFORM 4100-BUILD-BIG-TIME THRU 4100-EXIT.
+009465     IF INPUT-OK
+009467         PERFORM 4200-BUILD-BIG-DISTANCE THRU 4200-EXIT
+009469     END-IF.
+009470     IF INPUT-OK
+009480         PERFORM 4300-SOLVE-QUADRATIC THRU 4300-EXIT
+009490         COMPUTE TOT-WINS = BIG-WINS
+009495         MOVE BIG-WINS TO WINS
+009497         MOVE 1 TO I
+009499         PERFORM 7000-CHECK-MARGIN THRU 7000-EXIT
+009500         PERFORM 5150-WRITE-BIG-DETAIL-LINE THRU 5150-EXIT
+009510         PERFORM 6150-WRITE-HIST-BIG-DETAIL THRU 6150-EXIT
+009515     END-IF.
+009520 4000-EXIT.
+009530     EXIT.
+009540******************************************************************
+009550*    4100-BUILD-BIG-TIME - CONCATENATES THE TIME DIGITS. THIS
+009552*    DIGIT-BY-DIGIT CONCATENATION ONLY MAKES SENSE FOR WHOLE HEAT
+009554*    VALUES - A HEAT SHEET WITH FRACTIONAL TIME/DISTANCE TOKENS
+009556*    SHOULD NOT BE RUN IN BIG RACE MODE. THE CONCATENATED RESULT
+009557*    MUST STILL FIT IN BIG-TIME'S PIC 9(18) OR THE HEAT SHEET IS
+009558*    REJECTED RATHER THAN SCORED ON A TRUNCATED NUMBER.
+009560******************************************************************
+009570 4100-BUILD-BIG-TIME.
+009580     MOVE SPACES TO BIG-TIME-STR.
+009590     MOVE 1 TO BIG-STRING-PTR.
+009600     PERFORM 4110-APPEND-TIME-DIGITS THRU 4110-EXIT
+009610         VARYING I FROM 1 BY 1 UNTIL I > RACE-COUNT OR INPUT-BAD.
+009615     IF INPUT-OK AND BIG-STRING-PTR - 1 > 18
+009616         SET INPUT-BAD TO TRUE
+009617         MOVE 'HEAT SHEET TOO LARGE FOR BIG RACE MODE'
+009618             TO WS-REJECT-REASON
+009619     END-IF.
+009620     IF INPUT-OK
+009621         COMPUTE BIG-TIME = FUNCTION NUMVAL(BIG-TIME-STR)
+009622     END-IF.
+009630 4100-EXIT.
+009640     EXIT.
+009650 4110-APPEND-TIME-DIGITS.
+009652     MOVE 0 TO BIG-DOT-COUNT.
+009654     INSPECT RAW-T(I) TALLYING BIG-DOT-COUNT FOR ALL '.'.
+009656     IF BIG-DOT-COUNT > 0
+009658         SET INPUT-BAD TO TRUE
+009659         MOVE 'BIG RACE MODE REQUIRES WHOLE-NUMBER TOKENS'
+009661             TO WS-REJECT-REASON
+009662     ELSE
+009663         STRING RAW-T(I) DELIMITED BY SPACE
+009670             INTO BIG-TIME-STR
+009680             WITH POINTER BIG-STRING-PTR
+009685             ON OVERFLOW
+009686                 SET INPUT-BAD TO TRUE
+009687                 MOVE 'HEAT SHEET TOO LARGE FOR BIG RACE MODE'
+009688                     TO WS-REJECT-REASON
+009690         END-STRING
+009691     END-IF.
+009700 4110-EXIT.
+009710     EXIT.
+009720******************************************************************
+009730*    4200-BUILD-BIG-DISTANCE - CONCATENATES THE DISTANCE DIGITS.
+009732*    SAME PIC 9(18) OVERFLOW CHECK AS 4100-BUILD-BIG-TIME.
+009740******************************************************************
+009750 4200-BUILD-BIG-DISTANCE.
+009760     MOVE SPACES TO BIG-DISTANCE-STR.
+009770     MOVE 1 TO BIG-STRING-PTR.
+009780     PERFORM 4210-APPEND-DISTANCE-DIGITS THRU 4210-EXIT
+009790         VARYING I FROM 1 BY 1 UNTIL I > RACE-COUNT OR INPUT-BAD.
+009795     IF INPUT-OK AND BIG-STRING-PTR - 1 > 18
+009796         SET INPUT-BAD TO TRUE
+009797         MOVE 'HEAT SHEET TOO LARGE FOR BIG RACE MODE'
+009798             TO WS-REJECT-REASON
+009799     END-IF.
+009800     IF INPUT-OK
+009801         COMPUTE BIG-DISTANCE = FUNCTION NUMVAL(BIG-DISTANCE-STR)
+009802     END-IF.
+009810 4200-EXIT.
+009820     EXIT.
+009830 4210-APPEND-DISTANCE-DIGITS.
+009832     MOVE 0 TO BIG-DOT-COUNT.
+009834     INSPECT RAW-D(I) TALLYING BIG-DOT-COUNT FOR ALL '.'.
+009836     IF BIG-DOT-COUNT > 0
+009838         SET INPUT-BAD TO TRUE
+009839         MOVE 'BIG RACE MODE REQUIRES WHOLE-NUMBER TOKENS'
+009841             TO WS-REJECT-REASON
+009842     ELSE
+009843         STRING RAW-D(I) DELIMITED BY SPACE
+009850             INTO BIG-DISTANCE-STR
+009860             WITH POINTER BIG-STRING-PTR
+009865             ON OVERFLOW
+009866                 SET INPUT-BAD TO TRUE
+009867                 MOVE 'HEAT SHEET TOO LARGE FOR BIG RACE MODE'
+009868                     TO WS-REJECT-REASON
+009870         END-STRING
+009871     END-IF.
+009880 4210-EXIT.
+009890     EXIT.
+009900******************************************************************
+009910*    4300-SOLVE-QUADRATIC - CLOSED-FORM WINNING RANGE
+009920*    TI*(BIG-TIME - TI) > BIG-DISTANCE HOLDS BETWEEN THE ROOTS OF
+009930*    TI**2 - BIG-TIME*TI + BIG-DISTANCE = 0. FUNCTION SQRT USES
+009940*    FLOATING POINT INTERNALLY SO 4310/4320 NUDGE THE ESTIMATED
+009950*    BOUNDARY BACK ONTO THE EXACT INTEGER ANSWER.
+009960******************************************************************
+009970 4300-SOLVE-QUADRATIC.
+009980     COMPUTE BIG-DISCRIM =
+009990         (BIG-TIME * BIG-TIME) - (4 * BIG-DISTANCE).
+010000     COMPUTE BIG-SQRT-DISCRIM = FUNCTION SQRT(BIG-DISCRIM).
+010010     COMPUTE BIG-LOW-ROOT ROUNDED =
+010020         (BIG-TIME - BIG-SQRT-DISCRIM) / 2.
+010030     COMPUTE BIG-HIGH-ROOT ROUNDED =
+010040         (BIG-TIME + BIG-SQRT-DISCRIM) / 2.
+010050     COMPUTE BIG-FIRST-WIN = FUNCTION INTEGER(BIG-LOW-ROOT) + 1.
+010060     COMPUTE BIG-LAST-WIN =
+010070         0 - FUNCTION INTEGER(0 - BIG-HIGH-ROOT) - 1.
+010080     PERFORM 4310-VERIFY-FIRST-WIN THRU 4310-EXIT.
+010090     PERFORM 4320-VERIFY-LAST-WIN THRU 4320-EXIT.
+010095     IF BIG-FIRST-WIN > BIG-TIME OR BIG-LAST-WIN < 0
+010096             OR BIG-LAST-WIN < BIG-FIRST-WIN
+010097         MOVE 0 TO BIG-WINS
+010098         MOVE 0 TO WS-MIN-MARGIN
+010099     ELSE
+010100         COMPUTE BIG-WINS = BIG-LAST-WIN - BIG-FIRST-WIN + 1
+010102         COMPUTE WS-MIN-MARGIN = BIG-FIRST-WIN *
+010104             (BIG-TIME - BIG-FIRST-WIN) - BIG-DISTANCE
+010106         COMPUTE BIG-END-MARGIN = BIG-LAST-WIN *
+010108             (BIG-TIME - BIG-LAST-WIN) - BIG-DISTANCE
+010109         IF BIG-END-MARGIN < WS-MIN-MARGIN
+010109             MOVE BIG-END-MARGIN TO WS-MIN-MARGIN
+010109         END-IF
+010109     END-IF.
+010110 4300-EXIT.
+010120     EXIT.
+010130******************************************************************
+010140*    4310-VERIFY-FIRST-WIN - NUDGE THE LOW BOUNDARY ONTO THE
+010150*    FIRST HOLD TIME THAT ACTUALLY WINS
+010160******************************************************************
+010170 4310-VERIFY-FIRST-WIN.
+010180     PERFORM 4311-BUMP-FIRST-WIN-UP
+010185         UNTIL BIG-FIRST-WIN > BIG-TIME
+010190         OR BIG-FIRST-WIN * (BIG-TIME - BIG-FIRST-WIN)
+010200                 > BIG-DISTANCE.
+010210     SUBTRACT 1 FROM BIG-FIRST-WIN.
+010220     PERFORM 4312-BUMP-FIRST-WIN-DOWN
+010230         UNTIL BIG-FIRST-WIN NOT > 0
+010240         OR BIG-FIRST-WIN * (BIG-TIME - BIG-FIRST-WIN)
+010250                 NOT > BIG-DISTANCE.
+010260     ADD 1 TO BIG-FIRST-WIN.
+010270 4310-EXIT.
+010280     EXIT.
+010290 4311-BUMP-FIRST-WIN-UP.
+010300     ADD 1 TO BIG-FIRST-WIN.
+010310 4312-BUMP-FIRST-WIN-DOWN.
+010320     SUBTRACT 1 FROM BIG-FIRST-WIN.
+010330******************************************************************
+010340*    4320-VERIFY-LAST-WIN - NUDGE THE HIGH BOUNDARY ONTO THE
+010350*    LAST HOLD TIME THAT ACTUALLY WINS
+010360******************************************************************
+010370 4320-VERIFY-LAST-WIN.
+010380     PERFORM 4321-BUMP-LAST-WIN-DOWN
+010385         UNTIL BIG-LAST-WIN < 0
+010390         OR BIG-LAST-WIN * (BIG-TIME - BIG-LAST-WIN)
+010400                 > BIG-DISTANCE.
+010410     ADD 1 TO BIG-LAST-WIN.
+010420     PERFORM 4322-BUMP-LAST-WIN-UP
+010430         UNTIL BIG-LAST-WIN * (BIG-TIME - BIG-LAST-WIN)
+010440                 NOT > BIG-DISTANCE.
+010450     SUBTRACT 1 FROM BIG-LAST-WIN.
+010460 4320-EXIT.
+010470     EXIT.
+010480 4321-BUMP-LAST-WIN-DOWN.
+010490     SUBTRACT 1 FROM BIG-LAST-WIN.
+010500 4322-BUMP-LAST-WIN-UP.
+010510     ADD 1 TO BIG-LAST-WIN.
+010520******************************************************************
+010530*    5000-WRITE-HEADINGS - REPORT TITLE AND COLUMN HEADINGS
+010540******************************************************************
+010550 5000-WRITE-HEADINGS.
+010560     MOVE RPT-HEADING-1 TO RPT-REC.
+010570     WRITE RPT-REC.
+010580     MOVE RPT-HEADING-2 TO RPT-REC.
+010590     WRITE RPT-REC.
+010600 5000-EXIT.
+010610     EXIT.
+010620******************************************************************
+010630*    5050-WRITE-FILE-HEADING - NAMES THE DATASET FOR THIS FILE'S
+010640*    SECTION OF THE (POSSIBLY MULTI-FILE) REPORT
+010650******************************************************************
+010660 5050-WRITE-FILE-HEADING.
+010670     MOVE WS-DSNAME TO RPT-FH-DSNAME.
+010680     MOVE RPT-FILE-HEADING TO RPT-REC.
+010690     WRITE RPT-REC.
+010700 5050-EXIT.
+010710     EXIT.
+010720******************************************************************
+010730*    5100-WRITE-DETAIL-LINE - ONE LINE PER RACE (NORMAL MODE)
+010740******************************************************************
+010750 5100-WRITE-DETAIL-LINE.
+010760     MOVE I TO RPT-D-RACE-NO.
+010770     MOVE MAX-TIME TO RPT-D-TIME.
+010780     MOVE CUR-DISTANCE TO RPT-D-DISTANCE.
+010790     MOVE WINS TO RPT-D-WINS.
+010800     MOVE RPT-DETAIL-LINE TO RPT-REC.
+010810     WRITE RPT-REC.
+010820 5100-EXIT.
+010830     EXIT.
+010840******************************************************************
+010850*    5150-WRITE-BIG-DETAIL-LINE - THE ONE COMBINED RACE (BIG
+010860*    RACE MODE)
+010870******************************************************************
+010880 5150-WRITE-BIG-DETAIL-LINE.
+010890     MOVE 1 TO RPT-D-RACE-NO.
+010900     MOVE BIG-TIME TO RPT-D-TIME.
+010910     MOVE BIG-DISTANCE TO RPT-D-DISTANCE.
+010920     MOVE BIG-WINS TO RPT-D-WINS.
+010930     MOVE RPT-DETAIL-LINE TO RPT-REC.
+010940     WRITE RPT-REC.
+010950 5150-EXIT.
+010960     EXIT.
+010970******************************************************************
+010980*    5900-WRITE-FOOTER - COMBINED TOT-WINS FOR THE HEAT SHEET
+010990******************************************************************
+011000 5900-WRITE-FOOTER.
+011010     IF BIG-RACE-MODE
+011020         MOVE 'TOTAL WINS (BIG RACE):  ' TO RPT-F-LABEL
+011030     ELSE
+011040         MOVE 'TOTAL WINS (PRODUCT):  ' TO RPT-F-LABEL
+011050     END-IF.
+011060     MOVE TOT-WINS TO RPT-F-TOT-WINS.
+011070     MOVE RPT-FOOTER-LINE TO RPT-REC.
+011080     WRITE RPT-REC.
+011090 5900-EXIT.
+011100     EXIT.
+011110******************************************************************
+011120*    5950-WRITE-GRAND-FOOTER - CONSOLIDATED TOTAL ACROSS EVERY
+011130*    DATASET SCORED BY THIS RUN
+011140******************************************************************
+011150 5950-WRITE-GRAND-FOOTER.
+011160     MOVE WS-GRAND-TOT-WINS TO RPT-GF-TOT-WINS.
+011170     MOVE RPT-GRAND-FOOTER-LINE TO RPT-REC.
+011180     WRITE RPT-REC.
+011190 5950-EXIT.
+011200     EXIT.
+011210******************************************************************
+011220*    6000-WRITE-HIST-HEADER - ONE LINE IDENTIFYING THIS RUN
+011230******************************************************************
+011240 6000-WRITE-HIST-HEADER.
+011250     MOVE WS-RUN-YYYY TO WS-RUN-DATE-DY.
+011260     MOVE WS-RUN-MM TO WS-RUN-DATE-DM.
+011270     MOVE WS-RUN-DD TO WS-RUN-DATE-DD.
+011280     MOVE WS-RUN-DATE-DISP TO HIST-R-DATE.
+011290     MOVE WS-DSNAME TO HIST-R-DSNAME.
+011300     MOVE RUN-MODE TO HIST-R-MODE.
+011310     MOVE HIST-RUN-LINE TO HIST-REC.
+011320     WRITE HIST-REC.
+011330 6000-EXIT.
+011340     EXIT.
+011350******************************************************************
+011360*    6100-WRITE-HIST-DETAIL - ONE HISTORY LINE PER RACE (NORMAL)
+011370******************************************************************
+011380 6100-WRITE-HIST-DETAIL.
+011390     MOVE MAX-TIME TO HIST-D-TIME.
+011400     MOVE CUR-DISTANCE TO HIST-D-DIST.
+011410     MOVE WINS TO HIST-D-WINS.
+011420     MOVE HIST-DETAIL-LINE TO HIST-REC.
+011430     WRITE HIST-REC.
+011440 6100-EXIT.
+011450     EXIT.
+011460******************************************************************
+011470*    6150-WRITE-HIST-BIG-DETAIL - HISTORY LINE FOR BIG RACE MODE
+011480******************************************************************
+011490 6150-WRITE-HIST-BIG-DETAIL.
+011500     MOVE BIG-TIME TO HIST-D-TIME.
+011510     MOVE BIG-DISTANCE TO HIST-D-DIST.
+011520     MOVE BIG-WINS TO HIST-D-WINS.
+011530     MOVE HIST-DETAIL-LINE TO HIST-REC.
+011540     WRITE HIST-REC.
+011550 6150-EXIT.
+011560     EXIT.
+011570******************************************************************
+011580*    6900-WRITE-HIST-TOTAL - RUN'S FINAL TOT-WINS
+011590******************************************************************
+011600 6900-WRITE-HIST-TOTAL.
+011610     MOVE TOT-WINS TO HIST-T-TOT-WINS.
+011620     MOVE HIST-TOTAL-LINE TO HIST-REC.
+011630     WRITE HIST-REC.
+011640 6900-EXIT.
+011650     EXIT.
+011660******************************************************************
+011670*    8000-REJECT-INPUT - LOGS WHY THE HEAT SHEET WAS REJECTED
+011680******************************************************************
+011690 8000-REJECT-INPUT.
+011710     MOVE WS-DSNAME TO EXCPTN-D-DSNAME.
+011720     MOVE WS-REJECT-REASON TO EXCPTN-D-REASON.
+011730     MOVE EXCPTN-DETAIL-LINE TO EXCPTN-REC.
+011740     WRITE EXCPTN-REC.
+011750 8000-EXIT.
+011760     EXIT.
+011770******************************************************************
+011780*    9000-FINALIZE
+011790******************************************************************
+011800 9000-FINALIZE.
+011810     CLOSE REPORT-FILE.
+011820     CLOSE EXCEPTION-FILE.
+011825     CLOSE MARGIN-FILE.
+011830     CLOSE HISTORY-FILE.
+011840 9000-EXIT.
+011850     EXIT.
