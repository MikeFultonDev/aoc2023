@@ -0,0 +1,359 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HWRECON.
+000300 AUTHOR. M FULTON.
+000400 INSTALLATION. RACE RESULTS OFFICE.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    2026-08-09  MF   ORIGINAL VERSION - READS HW'S HISTORY-FILE
+001100*                     AUDIT TRAIL AND REPORTS, RACE BY RACE, HOW
+001200*                     THE MOST RECENT RUN OF A DATASET COMPARES
+001300*                     TO THE RUN BEFORE IT, SO A CORRECTED HEAT
+001400*                     SHEET CAN BE CONFIRMED TO HAVE MOVED ONLY
+001500*                     THE RACE IT WAS MEANT TO.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT HISTORY-FILE ASSIGN TO 'HISTORY'
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         ACCESS MODE IS SEQUENTIAL
+002300         FILE STATUS IS HISTORY-STATUS.
+002400     SELECT RECON-FILE ASSIGN TO 'RECON'
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         ACCESS MODE IS SEQUENTIAL
+002700         FILE STATUS IS RECON-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  HISTORY-FILE.
+003100 01  HIST-REC              PIC X(80).
+003200 FD  RECON-FILE.
+003300 01  RECON-REC             PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 COPY RACECONS.
+003600 COPY RACEHIST.
+003700******************************************************************
+003800*    SWITCHES
+003900******************************************************************
+004000 01  HISTORY-EOF-SW        PIC X(01) VALUE 'N'.
+004100     88  AT-END-OF-HISTORY VALUE 'Y'.
+004150 01  WS-HISTORY-OPEN-SW    PIC X(01) VALUE 'Y'.
+004160     88  HISTORY-OPEN-OK   VALUE 'Y'.
+004200 01  WS-RUN-OPEN-SW        PIC X(01) VALUE 'N'.
+004300     88  RUN-IN-PROGRESS   VALUE 'Y'.
+004400 01  WS-CUR-COMPLETE-SW    PIC X(01) VALUE 'N'.
+004500     88  CUR-RUN-COMPLETE  VALUE 'Y'.
+004600 01  WS-OLD-FOUND-SW       PIC X(01) VALUE 'N'.
+004700     88  OLD-RUN-FOUND     VALUE 'Y'.
+004800 01  WS-NEW-FOUND-SW       PIC X(01) VALUE 'N'.
+004900     88  NEW-RUN-FOUND     VALUE 'Y'.
+005000 01  HISTORY-STATUS        PIC X(02).
+005100 01  RECON-STATUS          PIC X(02).
+005200******************************************************************
+005300*    PARM AND TARGET DATASET
+005400******************************************************************
+005500 01  WS-PARM-STRING        PIC X(80).
+005600 01  WS-TARGET-DSNAME      PIC X(20).
+005700******************************************************************
+005800*    ONE RUN'S RESULTS AS THEY ARE BEING ACCUMULATED OFF THE
+005900*    HISTORY-FILE. WHEN A RUN'S BLOCK ENDS, IF IT MATCHES THE
+006000*    TARGET DATASET AND ACTUALLY COMPLETED, IT IS SLID INTO THE
+006100*    "NEW" SNAPSHOT AND THE PRIOR "NEW" SNAPSHOT IS SLID INTO
+006200*    "OLD" - SO AFTER THE WHOLE FILE IS SCANNED, "OLD" AND "NEW"
+006300*    HOLD THE TWO MOST RECENT MATCHING RUNS.
+006400******************************************************************
+006500 01  WS-CUR-DSNAME         PIC X(20).
+006600 01  WS-CUR-DATE           PIC X(10).
+006700 01  WS-CUR-MODE           PIC X(04).
+006800 01  WS-CUR-RACE-COUNT     PIC 9(04) COMP VALUE 0.
+006900 01  WS-CUR-TOT-WINS       PIC 9(18) VALUE 0.
+007000 01  CUR-WINS-TABLE.
+007100     05  WS-CUR-WINS       PIC 9(18)
+007200             OCCURS 1 TO 200 TIMES
+007300             DEPENDING ON WS-CUR-RACE-COUNT.
+007400******************************************************************
+007500 01  WS-OLD-DSNAME         PIC X(20).
+007600 01  WS-OLD-DATE           PIC X(10).
+007700 01  WS-OLD-MODE           PIC X(04).
+007800 01  WS-OLD-RACE-COUNT     PIC 9(04) COMP VALUE 0.
+007900 01  WS-OLD-TOT-WINS       PIC 9(18) VALUE 0.
+008000 01  OLD-WINS-TABLE.
+008100     05  WS-OLD-WINS       PIC 9(18)
+008200             OCCURS 1 TO 200 TIMES
+008300             DEPENDING ON WS-OLD-RACE-COUNT.
+008400******************************************************************
+008500 01  WS-NEW-DSNAME         PIC X(20).
+008600 01  WS-NEW-DATE           PIC X(10).
+008700 01  WS-NEW-MODE           PIC X(04).
+008800 01  WS-NEW-RACE-COUNT     PIC 9(04) COMP VALUE 0.
+008900 01  WS-NEW-TOT-WINS       PIC 9(18) VALUE 0.
+009000 01  NEW-WINS-TABLE.
+009100     05  WS-NEW-WINS       PIC 9(18)
+009200             OCCURS 1 TO 200 TIMES
+009300             DEPENDING ON WS-NEW-RACE-COUNT.
+009400******************************************************************
+009500*    COMPARE WORKING FIELDS
+009600******************************************************************
+009700 01  RC                    PIC 9(04) COMP VALUE 0.
+009800 01  WS-COMPARE-COUNT      PIC 9(04) COMP VALUE 0.
+009900 01  WS-CHANGED-COUNT      PIC 9(04) COMP VALUE 0.
+010000 01  WS-DELTA              PIC S9(18).
+010100 01  WS-TOT-DELTA          PIC S9(18).
+010200******************************************************************
+010300*    RECON-FILE LINES
+010400******************************************************************
+010500 01  RCN-HEADING           PIC X(80)
+010600             VALUE 'RUN RECONCILIATION REPORT'.
+010700 01  RCN-RUN-INFO-LINE.
+010800     05  FILLER            PIC X(09) VALUE 'DATASET: '.
+010900     05  RCN-DSNAME        PIC X(20).
+011000     05  FILLER            PIC X(01) VALUE SPACE.
+011100     05  FILLER            PIC X(04) VALUE 'OLD='.
+011200     05  RCN-OLD-DATE      PIC X(10).
+011300     05  FILLER            PIC X(01) VALUE SPACE.
+011400     05  FILLER            PIC X(04) VALUE 'NEW='.
+011500     05  RCN-NEW-DATE      PIC X(10).
+011600     05  FILLER            PIC X(21) VALUE SPACES.
+011700 01  RCN-NOT-ENOUGH-LINE.
+011800     05  FILLER            PIC X(09) VALUE 'DATASET: '.
+011900     05  RCN-NE-DSNAME     PIC X(20).
+012000     05  FILLER            PIC X(02) VALUE SPACES.
+012100     05  FILLER            PIC X(49) VALUE
+012200         'DOES NOT HAVE TWO COMPLETED RUNS TO RECONCILE'.
+012300 01  RCN-DETAIL-LINE.
+012400     05  FILLER            PIC X(06) VALUE 'RACE='.
+012500     05  RCN-D-RACE-NO     PIC Z(03)9.
+012600     05  FILLER            PIC X(02) VALUE SPACES.
+012700     05  FILLER            PIC X(08) VALUE 'OLDWINS='.
+012800     05  RCN-D-OLD-WINS    PIC Z(07)9.
+012900     05  FILLER            PIC X(02) VALUE SPACES.
+013000     05  FILLER            PIC X(08) VALUE 'NEWWINS='.
+013100     05  RCN-D-NEW-WINS    PIC Z(07)9.
+013200     05  FILLER            PIC X(02) VALUE SPACES.
+013300     05  FILLER            PIC X(06) VALUE 'DELTA='.
+013400     05  RCN-D-DELTA       PIC -(07)9.
+013500     05  FILLER            PIC X(02) VALUE SPACES.
+013600     05  FILLER            PIC X(08) VALUE 'CHANGED='.
+013700     05  RCN-D-CHANGED     PIC X(03).
+013750     05  FILLER            PIC X(05) VALUE SPACES.
+013800 01  RCN-COUNT-MISMATCH-LINE.
+013900     05  FILLER            PIC X(52) VALUE
+014000         'NOTE - RACE COUNT CHANGED BETWEEN RUNS. OLD COUNT='.
+014100     05  RCN-CM-OLD-COUNT  PIC Z(03)9.
+014200     05  FILLER            PIC X(02) VALUE SPACES.
+014300     05  FILLER            PIC X(11) VALUE 'NEW COUNT='.
+014400     05  RCN-CM-NEW-COUNT  PIC Z(03)9.
+014500     05  FILLER            PIC X(07) VALUE SPACES.
+014600 01  RCN-SUMMARY-LINE.
+014700     05  FILLER            PIC X(15) VALUE 'RACES CHANGED='.
+014800     05  RCN-S-CHANGED     PIC Z(03)9.
+014900     05  FILLER            PIC X(61) VALUE SPACES.
+015000 01  RCN-TOTAL-LINE.
+015100     05  FILLER            PIC X(08) VALUE '  OLD = '.
+015200     05  RCN-T-OLD-TOT     PIC Z(17)9.
+015300     05  FILLER            PIC X(08) VALUE '  NEW = '.
+015400     05  RCN-T-NEW-TOT     PIC Z(17)9.
+015500     05  FILLER            PIC X(10) VALUE '  DELTA = '.
+015600     05  RCN-T-DELTA       PIC -(17)9.
+015800 PROCEDURE DIVISION.
+015900******************************************************************
+016000*    0000-MAINLINE
+016100******************************************************************
+016200 0000-MAINLINE.
+016300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016350     IF HISTORY-OPEN-OK
+016400         PERFORM 2000-SCAN-HISTORY THRU 2000-EXIT
+016450     END-IF.
+016500     PERFORM 3000-WRITE-RECONCILIATION THRU 3000-EXIT.
+016600     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+016700     STOP RUN.
+016800 0000-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*    1000-INITIALIZE - PICKS UP THE TARGET DATASET NAME FROM THE
+017150*    PARM STRING AND OPENS THE FILES. HISTORY-FILE MAY NOT EXIST
+017175*    YET (FIRST-EVER RUN, OR OPS HAS ARCHIVED/CLEARED IT) - THAT
+017185*    IS NOT AN ERROR, IT JUST MEANS THERE IS NOTHING TO RECONCILE.
+017300******************************************************************
+017400 1000-INITIALIZE.
+017500     MOVE SPACES TO WS-PARM-STRING.
+017600     ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+017700     MOVE SPACES TO WS-TARGET-DSNAME.
+017800     UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+017900         INTO WS-TARGET-DSNAME
+018000     END-UNSTRING.
+018050     OPEN INPUT HISTORY-FILE.
+018060     IF HISTORY-STATUS NOT = '00'
+018070         MOVE 'N' TO WS-HISTORY-OPEN-SW
+018080     END-IF.
+018100     OPEN OUTPUT RECON-FILE.
+018300     MOVE RCN-HEADING TO RECON-REC.
+018400     WRITE RECON-REC.
+018500 1000-EXIT.
+018600     EXIT.
+018700******************************************************************
+018800*    2000-SCAN-HISTORY - READS EVERY LINE HISTORY-FILE HOLDS AND
+018900*    KEEPS THE TWO MOST RECENT COMPLETED RUNS FOR THE TARGET
+019000*    DATASET IN WS-OLD-*/WS-NEW-*.
+019100******************************************************************
+019200 2000-SCAN-HISTORY.
+019300     PERFORM 2100-READ-HIST-LINE THRU 2100-EXIT
+019400         UNTIL AT-END-OF-HISTORY.
+019500     PERFORM 2200-CLOSE-OUT-CURRENT THRU 2200-EXIT.
+019600 2000-EXIT.
+019700     EXIT.
+019800 2100-READ-HIST-LINE.
+019900     READ HISTORY-FILE
+020000         AT END
+020100             SET AT-END-OF-HISTORY TO TRUE
+020200         NOT AT END
+020300             IF HIST-REC(1:4) = 'RUN:'
+020400                 PERFORM 2200-CLOSE-OUT-CURRENT THRU 2200-EXIT
+020500                 PERFORM 2300-START-NEW-RUN THRU 2300-EXIT
+020600             ELSE
+020700                 IF RUN-IN-PROGRESS
+020800                     IF HIST-REC(1:6) = '  T = '
+020900                         PERFORM 2400-ACCUM-DETAIL THRU 2400-EXIT
+021000                     ELSE
+021100                         IF HIST-REC(1:5) = '  RUN'
+021200                             PERFORM 2500-ACCUM-TOTAL
+021300                                 THRU 2500-EXIT
+021400                         END-IF
+021500                     END-IF
+021600                 END-IF
+021700             END-IF
+021800     END-READ.
+021900 2100-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200*    2200-CLOSE-OUT-CURRENT - IF THE RUN JUST ENDED MATCHES THE
+022300*    TARGET DATASET AND ACTUALLY COMPLETED (IT HAS A TOTAL LINE),
+022400*    SLIDE IT INTO THE "NEW" SNAPSHOT AND THE OLD "NEW" INTO OLD.
+022500******************************************************************
+022600 2200-CLOSE-OUT-CURRENT.
+022700     IF RUN-IN-PROGRESS AND CUR-RUN-COMPLETE
+022800             AND WS-CUR-DSNAME = WS-TARGET-DSNAME
+022900         MOVE WS-NEW-RACE-COUNT TO WS-OLD-RACE-COUNT
+023000         MOVE NEW-WINS-TABLE TO OLD-WINS-TABLE
+023100         MOVE WS-NEW-DSNAME TO WS-OLD-DSNAME
+023200         MOVE WS-NEW-DATE TO WS-OLD-DATE
+023300         MOVE WS-NEW-MODE TO WS-OLD-MODE
+023400         MOVE WS-NEW-TOT-WINS TO WS-OLD-TOT-WINS
+023500         MOVE WS-NEW-FOUND-SW TO WS-OLD-FOUND-SW
+023600         MOVE WS-CUR-RACE-COUNT TO WS-NEW-RACE-COUNT
+023700         MOVE CUR-WINS-TABLE TO NEW-WINS-TABLE
+023800         MOVE WS-CUR-DSNAME TO WS-NEW-DSNAME
+023900         MOVE WS-CUR-DATE TO WS-NEW-DATE
+024000         MOVE WS-CUR-MODE TO WS-NEW-MODE
+024100         MOVE WS-CUR-TOT-WINS TO WS-NEW-TOT-WINS
+024200         SET NEW-RUN-FOUND TO TRUE
+024300     END-IF.
+024400     MOVE 'N' TO WS-RUN-OPEN-SW.
+024500     MOVE 'N' TO WS-CUR-COMPLETE-SW.
+024600     MOVE 0 TO WS-CUR-RACE-COUNT.
+024700 2200-EXIT.
+024800     EXIT.
+024900******************************************************************
+025000*    2300-START-NEW-RUN - PARSES A "RUN:" HEADER LINE.
+025100******************************************************************
+025200 2300-START-NEW-RUN.
+025300     MOVE HIST-REC TO HIST-RUN-LINE.
+025400     MOVE HIST-R-DSNAME TO WS-CUR-DSNAME.
+025500     MOVE HIST-R-DATE TO WS-CUR-DATE.
+025600     MOVE HIST-R-MODE TO WS-CUR-MODE.
+025700     MOVE 0 TO WS-CUR-TOT-WINS.
+025800     MOVE 'Y' TO WS-RUN-OPEN-SW.
+025900 2300-EXIT.
+026000     EXIT.
+026100******************************************************************
+026200*    2400-ACCUM-DETAIL - ADDS ONE RACE'S WINS TO THE CURRENT RUN.
+026300******************************************************************
+026400 2400-ACCUM-DETAIL.
+026500     MOVE HIST-REC TO HIST-DETAIL-LINE.
+026600     ADD 1 TO WS-CUR-RACE-COUNT.
+026700     MOVE FUNCTION NUMVAL(HIST-D-WINS)
+026750         TO WS-CUR-WINS(WS-CUR-RACE-COUNT).
+026800 2400-EXIT.
+026900     EXIT.
+027000******************************************************************
+027100*    2500-ACCUM-TOTAL - PICKS UP THE RUN'S FINAL TOT-WINS AND
+027200*    MARKS THE RUN AS HAVING COMPLETED.
+027300******************************************************************
+027400 2500-ACCUM-TOTAL.
+027500     MOVE HIST-REC TO HIST-TOTAL-LINE.
+027600     MOVE FUNCTION NUMVAL(HIST-T-TOT-WINS) TO WS-CUR-TOT-WINS.
+027700     MOVE 'Y' TO WS-CUR-COMPLETE-SW.
+027800 2500-EXIT.
+027900     EXIT.
+028000******************************************************************
+028100*    3000-WRITE-RECONCILIATION - COMPARES THE TWO SNAPSHOTS RACE
+028200*    BY RACE AND WRITES THE DIFF REPORT.
+028300******************************************************************
+028400 3000-WRITE-RECONCILIATION.
+028500     IF NOT OLD-RUN-FOUND OR NOT NEW-RUN-FOUND
+028600         MOVE WS-TARGET-DSNAME TO RCN-NE-DSNAME
+028700         MOVE RCN-NOT-ENOUGH-LINE TO RECON-REC
+028800         WRITE RECON-REC
+028900     ELSE
+029000         MOVE WS-TARGET-DSNAME TO RCN-DSNAME
+029100         MOVE WS-OLD-DATE TO RCN-OLD-DATE
+029200         MOVE WS-NEW-DATE TO RCN-NEW-DATE
+029300         MOVE RCN-RUN-INFO-LINE TO RECON-REC
+029400         WRITE RECON-REC
+029500         IF WS-OLD-RACE-COUNT NOT = WS-NEW-RACE-COUNT
+029600             MOVE WS-OLD-RACE-COUNT TO RCN-CM-OLD-COUNT
+029700             MOVE WS-NEW-RACE-COUNT TO RCN-CM-NEW-COUNT
+029800             MOVE RCN-COUNT-MISMATCH-LINE TO RECON-REC
+029900             WRITE RECON-REC
+030000         END-IF
+030100         MOVE WS-OLD-RACE-COUNT TO WS-COMPARE-COUNT
+030200         IF WS-NEW-RACE-COUNT < WS-COMPARE-COUNT
+030300             MOVE WS-NEW-RACE-COUNT TO WS-COMPARE-COUNT
+030400         END-IF
+030500         MOVE 0 TO WS-CHANGED-COUNT
+030600         PERFORM 3100-COMPARE-ONE-RACE THRU 3100-EXIT
+030700             VARYING RC FROM 1 BY 1 UNTIL RC > WS-COMPARE-COUNT
+030800         COMPUTE WS-TOT-DELTA = WS-NEW-TOT-WINS - WS-OLD-TOT-WINS
+030900         MOVE WS-CHANGED-COUNT TO RCN-S-CHANGED
+031000         MOVE RCN-SUMMARY-LINE TO RECON-REC
+031100         WRITE RECON-REC
+031150         MOVE WS-OLD-TOT-WINS TO RCN-T-OLD-TOT
+031160         MOVE WS-NEW-TOT-WINS TO RCN-T-NEW-TOT
+031170         MOVE WS-TOT-DELTA TO RCN-T-DELTA
+031180         MOVE RCN-TOTAL-LINE TO RECON-REC
+031190         WRITE RECON-REC
+031500     END-IF.
+031600 3000-EXIT.
+031700     EXIT.
+031800******************************************************************
+031900*    3100-COMPARE-ONE-RACE - WRITES ONE DETAIL LINE COMPARING A
+032000*    SINGLE RACE'S WINS BETWEEN THE OLD AND NEW RUN.
+032100******************************************************************
+032200 3100-COMPARE-ONE-RACE.
+032300     COMPUTE WS-DELTA = WS-NEW-WINS(RC) - WS-OLD-WINS(RC).
+032400     MOVE RC TO RCN-D-RACE-NO.
+032500     MOVE WS-OLD-WINS(RC) TO RCN-D-OLD-WINS.
+032600     MOVE WS-NEW-WINS(RC) TO RCN-D-NEW-WINS.
+032700     MOVE WS-DELTA TO RCN-D-DELTA.
+032800     IF WS-DELTA = 0
+032900         MOVE 'NO' TO RCN-D-CHANGED
+033000     ELSE
+033100         MOVE 'YES' TO RCN-D-CHANGED
+033200         ADD 1 TO WS-CHANGED-COUNT
+033300     END-IF.
+033400     MOVE RCN-DETAIL-LINE TO RECON-REC.
+033500     WRITE RECON-REC.
+033600 3100-EXIT.
+033700     EXIT.
+033800******************************************************************
+033900*    9000-FINALIZE
+034000******************************************************************
+034100 9000-FINALIZE.
+034150     IF HISTORY-OPEN-OK
+034200         CLOSE HISTORY-FILE
+034250     END-IF.
+034300     CLOSE RECON-FILE.
+034400 9000-EXIT.
+034500     EXIT.
